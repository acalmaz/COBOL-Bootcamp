@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000110*----------------------------------------------------------------*
+000120 PROGRAM-ID.    ODEV2.
+000130 AUTHOR.        MELIH CALMAZ.
+000140 INSTALLATION.  Z95625 BATCH SYSTEMS.
+000150 DATE-WRITTEN.  08/09/2026.
+000160 DATE-COMPILED.
+000170*----------------------------------------------------------------*
+000180*  MODIFICATION HISTORY                                          *
+000190*----------------------------------------------------------------*
+000200*  DATE       INIT  DESCRIPTION                                  *
+000210*  08/09/26   MC    INITIAL VERSION.  OVER-LIMIT EXCEPTION        *
+000220*                    LISTING, PULLED OUT OF ODEV1 SO COLLECTIONS  *
+000230*                    GET A SHORT WORK LIST INSTEAD OF THE WHOLE   *
+000240*                    ACCOUNT FILE.                                *
+000245*  08/09/26   MC    ACCT-REC IS NOW A KEYED (VSAM KSDS) FILE ON   *
+000246*                    ACCT-NO; READ HERE SEQUENTIALLY, UNCHANGED.  *
+000250*----------------------------------------------------------------*
+000260*  THIS PROGRAM READS THE ACCOUNT MASTER (ACCTREC) AND PRINTS A   *
+000270*  SHORT EXCEPTION LISTING OF ONLY THOSE ACCOUNTS WHOSE BALANCE   *
+000280*  HAS GONE OVER THE ASSIGNED CREDIT LIMIT, ALONG WITH THE AMOUNT *
+000290*  OF THE OVERAGE.                                                *
+000300*----------------------------------------------------------------*
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ACCT-REC   ASSIGN TO ACCTREC
+000341         ORGANIZATION IS INDEXED
+000342         ACCESS MODE  IS SEQUENTIAL
+000343         RECORD KEY   IS ACCT-NO.
+000350     SELECT EXCP-LINE  ASSIGN TO EXCPLINE.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ACCT-REC RECORDING MODE F.
+000390     COPY ACCTFLD.
+000400 FD  EXCP-LINE RECORDING MODE F.
+000410 01  EXCP-REC.
+000420     05  ACCT-NO-O          PIC X(8).
+000430     05  FILLER             PIC X(2)  VALUE SPACES.
+000440     05  LAST-NAME-O        PIC X(20).
+000450     05  FILLER             PIC X(2)  VALUE SPACES.
+000460     05  FIRST-NAME-O       PIC X(15).
+000470     05  FILLER             PIC X(2)  VALUE SPACES.
+000480     05  ACCT-LIMIT-O       PIC $$,$$$,$$9.99.
+000490     05  FILLER             PIC X(2)  VALUE SPACES.
+000500     05  ACCT-BALANCE-O     PIC $$,$$$,$$9.99.
+000510     05  FILLER             PIC X(2)  VALUE SPACES.
+000520     05  OVERAGE-O          PIC $$,$$$,$$9.99.
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-SWITCHES.
+000550     05  WS-EOF-SWITCH      PIC X(01) VALUE 'N'.
+000560         88  WS-EOF                   VALUE 'Y'.
+000570 01  WS-COUNTERS.
+000580     05  WS-RECS-READ       PIC 9(07) COMP.
+000590     05  WS-RECS-WRITTEN    PIC 9(07) COMP.
+000600 77  WS-OVERAGE             PIC S9(7)V99 COMP-3.
+000610*------------------------------------------------------------------
+000620 PROCEDURE DIVISION.
+000630*------------------------------------------------------------------
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000660     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000670         UNTIL WS-EOF.
+000680     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000690     GOBACK.
+000700*------------------------------------------------------------------
+000710*  1000-INITIALIZE  --  OPEN FILES AND PRIME THE READ.
+000720*------------------------------------------------------------------
+000730 1000-INITIALIZE.
+000740     OPEN INPUT  ACCT-REC.
+000750     OPEN OUTPUT EXCP-LINE.
+000760     PERFORM 1100-READ-ACCT-REC THRU 1100-EXIT.
+000770 1000-EXIT.
+000780     EXIT.
+000790 1100-READ-ACCT-REC.
+000800     READ ACCT-REC
+000810         AT END
+000820             MOVE 'Y' TO WS-EOF-SWITCH
+000830             GO TO 1100-EXIT
+000840     END-READ.
+000850     ADD 1 TO WS-RECS-READ.
+000860 1100-EXIT.
+000870     EXIT.
+000880*------------------------------------------------------------------
+000890*  2000-PROCESS-RECORD  --  LIST THE ACCOUNT ONLY IF IT IS OVER
+000900*  ITS ASSIGNED CREDIT LIMIT AND NOT CLOSED, THEN ADVANCE TO THE
+000905*  NEXT RECORD.  A CLOSED ACCOUNT IS NO LONGER BEING EXTENDED
+000907*  CREDIT, SO IT IS LEFT OFF THIS WORK LIST THE SAME WAY IT IS
+000908*  LEFT OFF ODEV1'S MAIN REPORT AND EXTRACT.
+000910*------------------------------------------------------------------
+000920 2000-PROCESS-RECORD.
+000930     IF ACCT-BALANCE > ACCT-LIMIT
+000935         AND NOT ACCT-STATUS-CLOSED
+000940         PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+000950     END-IF.
+000960     PERFORM 1100-READ-ACCT-REC THRU 1100-EXIT.
+000970 2000-EXIT.
+000980     EXIT.
+000990 2100-WRITE-EXCEPTION.
+001000     MOVE SPACES        TO EXCP-REC.
+001010     MOVE ACCT-NO        TO ACCT-NO-O.
+001020     MOVE LAST-NAME       TO LAST-NAME-O.
+001030     MOVE FIRST-NAME     TO FIRST-NAME-O.
+001040     MOVE ACCT-LIMIT     TO ACCT-LIMIT-O.
+001050     MOVE ACCT-BALANCE   TO ACCT-BALANCE-O.
+001060     COMPUTE WS-OVERAGE = ACCT-BALANCE - ACCT-LIMIT.
+001070     MOVE WS-OVERAGE     TO OVERAGE-O.
+001080     WRITE EXCP-REC.
+001090     ADD 1 TO WS-RECS-WRITTEN.
+001100 2100-EXIT.
+001110     EXIT.
+001120*------------------------------------------------------------------
+001130*  9000-TERMINATE  --  CLOSE FILES AND END THE RUN.
+001140*------------------------------------------------------------------
+001150 9000-TERMINATE.
+001160     CLOSE ACCT-REC.
+001170     CLOSE EXCP-LINE.
+001180 9000-EXIT.
+001190     EXIT.
