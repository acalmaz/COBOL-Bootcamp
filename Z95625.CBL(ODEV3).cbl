@@ -0,0 +1,329 @@
+000100 IDENTIFICATION DIVISION.
+000110*----------------------------------------------------------------*
+000120 PROGRAM-ID.    ODEV3.
+000130 AUTHOR.        MELIH CALMAZ.
+000140 INSTALLATION.  Z95625 BATCH SYSTEMS.
+000150 DATE-WRITTEN.  08/09/2026.
+000160 DATE-COMPILED.
+000170*----------------------------------------------------------------*
+000180*  MODIFICATION HISTORY                                          *
+000190*----------------------------------------------------------------*
+000200*  DATE       INIT  DESCRIPTION                                  *
+000210*  08/09/26   MC    INITIAL VERSION.  DAILY TRANSACTION-DRIVEN    *
+000220*                    MASTER FILE MAINTENANCE, REPLACING HAND      *
+000230*                    EDITS TO THE Z95625.DATA ACCOUNT MASTER.     *
+000235*  08/09/26   MC    OLD-MASTER/NEW-MASTER ARE NOW KEYED (VSAM     *
+000236*                    KSDS) FILES ON ACCT-NO, READ/WRITTEN HERE    *
+000237*                    SEQUENTIALLY SINCE THE MATCH-MERGE ALREADY   *
+000238*                    PROCESSES BOTH IN ASCENDING KEY ORDER.       *
+000239*  08/09/26   MC    ADD TRANSACTIONS NOW SET ACCT-STATUS (DEFAULT *
+000240*                    ACTIVE); CHANGE TRANSACTIONS CAN OVERLAY IT. *
+000241*----------------------------------------------------------------*
+000250*  THIS PROGRAM MATCHES A DAILY TRANSACTION FILE (ADD/CHANGE/     *
+000260*  DELETE CODES KEYED BY ACCT-NO) AGAINST THE ACCOUNT MASTER AND  *
+000270*  WRITES A NEW MASTER PLUS AN AUDIT TRAIL OF EVERY CHANGE        *
+000280*  APPLIED.  THE TRANSACTION FILE IS SORTED INTO ACCT-NO ORDER    *
+000290*  INTERNALLY, THEN MATCHED AGAINST THE MASTER IN A CLASSIC       *
+000300*  SEQUENTIAL BALANCED-LINE UPDATE.                               *
+000310*----------------------------------------------------------------*
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT OLD-MASTER   ASSIGN TO ACCTREC
+000351         ORGANIZATION IS INDEXED
+000352         ACCESS MODE  IS SEQUENTIAL
+000353         RECORD KEY   IS ACCT-NO OF ACCT-FIELDS.
+000360     SELECT NEW-MASTER   ASSIGN TO NEWACCT
+000361         ORGANIZATION IS INDEXED
+000362         ACCESS MODE  IS SEQUENTIAL
+000363         RECORD KEY   IS ACCT-NO OF NEW-MASTER-REC.
+000370     SELECT TRAN-FILE    ASSIGN TO TRANFILE.
+000380     SELECT TRAN-SORTED  ASSIGN TO TRANSRT.
+000390     SELECT TRAN-SORT-WORK ASSIGN TO TRANWK.
+000400     SELECT AUDIT-LINE   ASSIGN TO AUDITRPT.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  OLD-MASTER RECORDING MODE F.
+000440     COPY ACCTFLD.
+000450 FD  NEW-MASTER RECORDING MODE F.
+000460     COPY ACCTFLD REPLACING ACCT-FIELDS BY NEW-MASTER-REC.
+000470 FD  TRAN-FILE RECORDING MODE F.
+000480     COPY TRANFLD.
+000490 FD  TRAN-SORTED RECORDING MODE F.
+000500     COPY TRANFLD REPLACING TRAN-FIELDS BY TRAN-SORTED-REC.
+000510 SD  TRAN-SORT-WORK.
+000520     COPY TRANFLD REPLACING TRAN-FIELDS BY TRAN-SORT-REC.
+000530 FD  AUDIT-LINE RECORDING MODE F.
+000540 01  AUDIT-REC.
+000550     05  AUD-ACCT-NO-O      PIC X(8).
+000560     05  FILLER             PIC X(2)  VALUE SPACES.
+000570     05  AUD-ACTION-O       PIC X(8).
+000580     05  FILLER             PIC X(2)  VALUE SPACES.
+000590     05  AUD-DESC-O         PIC X(40).
+000600 WORKING-STORAGE SECTION.
+000610 01  MERGE-KEYS.
+000620     05  WS-MASTER-KEY      PIC X(8).
+000630     05  WS-TRAN-KEY        PIC X(8).
+000635     05  WS-LAST-ADD-KEY    PIC X(8) VALUE HIGH-VALUES.
+000640 01  WS-COUNTERS.
+000650     05  WS-ADD-COUNT       PIC 9(7) COMP VALUE 0.
+000660     05  WS-CHANGE-COUNT    PIC 9(7) COMP VALUE 0.
+000670     05  WS-DELETE-COUNT    PIC 9(7) COMP VALUE 0.
+000680     05  WS-REJECT-COUNT    PIC 9(7) COMP VALUE 0.
+000690*------------------------------------------------------------------
+000700 PROCEDURE DIVISION.
+000710*------------------------------------------------------------------
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-MATCH THRU 2000-EXIT
+000750         UNTIL WS-MASTER-KEY = HIGH-VALUES
+000760           AND WS-TRAN-KEY   = HIGH-VALUES.
+000770     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000780     GOBACK.
+000790*------------------------------------------------------------------
+000800*  1000-INITIALIZE  --  SORT THE DAILY TRANSACTIONS INTO ACCT-NO
+000810*  ORDER, OPEN THE MASTER/AUDIT FILES AND PRIME BOTH READS.
+000820*------------------------------------------------------------------
+000830 1000-INITIALIZE.
+000840     SORT TRAN-SORT-WORK
+000850         ON ASCENDING KEY TRAN-ACCT-NO OF TRAN-SORT-REC
+000860         USING TRAN-FILE
+000870         GIVING TRAN-SORTED.
+000880     OPEN INPUT  OLD-MASTER.
+000890     OPEN INPUT  TRAN-SORTED.
+000900     OPEN OUTPUT NEW-MASTER.
+000910     OPEN OUTPUT AUDIT-LINE.
+000920     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+000930     PERFORM 1200-READ-TRAN   THRU 1200-EXIT.
+000940 1000-EXIT.
+000950     EXIT.
+000960 1100-READ-MASTER.
+000970     READ OLD-MASTER
+000980         AT END
+000990             MOVE HIGH-VALUES TO WS-MASTER-KEY
+001000         NOT AT END
+001010             MOVE ACCT-NO OF ACCT-FIELDS TO WS-MASTER-KEY
+001020     END-READ.
+001030 1100-EXIT.
+001040     EXIT.
+001050 1200-READ-TRAN.
+001060     READ TRAN-SORTED
+001070         AT END
+001080             MOVE HIGH-VALUES TO WS-TRAN-KEY
+001090         NOT AT END
+001100             MOVE TRAN-ACCT-NO OF TRAN-SORTED-REC TO WS-TRAN-KEY
+001110     END-READ.
+001120 1200-EXIT.
+001130     EXIT.
+001140*------------------------------------------------------------------
+001150*  2000-PROCESS-MATCH  --  CLASSIC SEQUENTIAL BALANCED-LINE MATCH
+001160*  OF THE SORTED TRANSACTIONS AGAINST THE OLD MASTER.
+001170*------------------------------------------------------------------
+001180 2000-PROCESS-MATCH.
+001190     EVALUATE TRUE
+001200         WHEN WS-MASTER-KEY < WS-TRAN-KEY
+001210             PERFORM 2100-COPY-MASTER THRU 2100-EXIT
+001220         WHEN WS-MASTER-KEY > WS-TRAN-KEY
+001230             PERFORM 2200-APPLY-TO-NEW-ACCOUNT THRU 2200-EXIT
+001240         WHEN OTHER
+001250             PERFORM 2300-APPLY-TO-MASTER THRU 2300-EXIT
+001260     END-EVALUATE.
+001270 2000-EXIT.
+001280     EXIT.
+001290*------------------------------------------------------------------
+001300*  2100-COPY-MASTER  --  NO TRANSACTION MATCHES THE CURRENT MASTER
+001310*  KEY; COPY THE MASTER RECORD FORWARD UNCHANGED.
+001320*------------------------------------------------------------------
+001330 2100-COPY-MASTER.
+001340     WRITE NEW-MASTER-REC FROM ACCT-FIELDS.
+001350     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+001360 2100-EXIT.
+001370     EXIT.
+001380*------------------------------------------------------------------
+001390*  2200-APPLY-TO-NEW-ACCOUNT  --  TRANSACTION KEY IS LOWER THAN
+001400*  THE CURRENT MASTER KEY, SO THERE IS NO MATCHING MASTER RECORD
+001410*  YET.  AN ADD CREATES THE ACCOUNT; A CHANGE OR DELETE WITH NO
+001420*  MATCHING MASTER IS REJECTED TO THE AUDIT TRAIL.  A SECOND ADD
+001425*  FOR THE SAME KEY (WS-MASTER-KEY HAS NOT MOVED, SO IT STILL
+001426*  LOOKS LIKE A NEW ACCOUNT) IS CAUGHT AGAINST WS-LAST-ADD-KEY
+001427*  INSTEAD OF BEING WRITTEN A SECOND TIME TO NEW-MASTER.
+001430*------------------------------------------------------------------
+001440 2200-APPLY-TO-NEW-ACCOUNT.
+001450     IF TRAN-ADD OF TRAN-SORTED-REC
+001452         IF TRAN-ACCT-NO OF TRAN-SORTED-REC = WS-LAST-ADD-KEY
+001454             PERFORM 2230-REJECT-DUP-ADD-NO-MASTER THRU 2230-EXIT
+001456         ELSE
+001458             PERFORM 2210-ADD-NEW-ACCOUNT THRU 2210-EXIT
+001459         END-IF
+001460     ELSE
+001480         PERFORM 2220-REJECT-NO-MASTER THRU 2220-EXIT
+001490     END-IF.
+001500     PERFORM 1200-READ-TRAN THRU 1200-EXIT.
+001510 2200-EXIT.
+001520     EXIT.
+001530 2210-ADD-NEW-ACCOUNT.
+001540     MOVE TRAN-ACCT-NO OF TRAN-SORTED-REC
+001550         TO ACCT-NO OF NEW-MASTER-REC.
+001560     MOVE TRAN-LAST-NAME OF TRAN-SORTED-REC
+001570         TO LAST-NAME OF NEW-MASTER-REC.
+001580     MOVE TRAN-FIRST-NAME OF TRAN-SORTED-REC
+001590         TO FIRST-NAME OF NEW-MASTER-REC.
+001600     MOVE TRAN-STREET-ADDR OF TRAN-SORTED-REC
+001610         TO STREET-ADDR OF NEW-MASTER-REC.
+001620     MOVE TRAN-CITY-COUNTY OF TRAN-SORTED-REC
+001630         TO CITY-COUNTY OF NEW-MASTER-REC.
+001640     MOVE TRAN-USA-STATE OF TRAN-SORTED-REC
+001650         TO USA-STATE OF NEW-MASTER-REC.
+001660     MOVE TRAN-ACCT-LIMIT OF TRAN-SORTED-REC
+001670         TO ACCT-LIMIT OF NEW-MASTER-REC.
+001680     MOVE TRAN-ACCT-BALANCE OF TRAN-SORTED-REC
+001690         TO ACCT-BALANCE OF NEW-MASTER-REC.
+001700     MOVE SPACES TO ACCT-STATUS-FIELDS OF NEW-MASTER-REC.
+001702     IF TRAN-ACCT-STATUS OF TRAN-SORTED-REC NOT = SPACES
+001704         MOVE TRAN-ACCT-STATUS OF TRAN-SORTED-REC
+001706             TO ACCT-STATUS OF NEW-MASTER-REC
+001708     ELSE
+001709         MOVE 'A' TO ACCT-STATUS OF NEW-MASTER-REC
+001710     END-IF.
+001712     MOVE TRAN-COMMENTS OF TRAN-SORTED-REC
+001720         TO COMMENTS OF NEW-MASTER-REC.
+001730     WRITE NEW-MASTER-REC.
+001740     ADD 1 TO WS-ADD-COUNT.
+001745     MOVE TRAN-ACCT-NO OF TRAN-SORTED-REC TO WS-LAST-ADD-KEY.
+001750     MOVE TRAN-ACCT-NO OF TRAN-SORTED-REC TO AUD-ACCT-NO-O.
+001760     MOVE 'ADD'                           TO AUD-ACTION-O.
+001770     MOVE 'NEW ACCOUNT ADDED FROM TRANSACTION'
+001780         TO AUD-DESC-O.
+001790     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+001800 2210-EXIT.
+001810     EXIT.
+001820 2220-REJECT-NO-MASTER.
+001830     ADD 1 TO WS-REJECT-COUNT.
+001840     MOVE TRAN-ACCT-NO OF TRAN-SORTED-REC TO AUD-ACCT-NO-O.
+001850     MOVE 'REJECT'                        TO AUD-ACTION-O.
+001860     MOVE 'CHANGE OR DELETE WITH NO MATCHING MASTER'
+001870         TO AUD-DESC-O.
+001880     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+001890 2220-EXIT.
+001900     EXIT.
+001902*------------------------------------------------------------------
+001904*  2230-REJECT-DUP-ADD-NO-MASTER  --  A SECOND ADD TRANSACTION IN
+001906*  THIS RUN USED A KEY ALREADY WRITTEN TO NEW-MASTER BY THE FIRST
+001908*  ADD, BEFORE ANY MASTER RECORD WITH THAT KEY EVER EXISTED.
+001910*------------------------------------------------------------------
+001912 2230-REJECT-DUP-ADD-NO-MASTER.
+001914     ADD 1 TO WS-REJECT-COUNT.
+001916     MOVE TRAN-ACCT-NO OF TRAN-SORTED-REC TO AUD-ACCT-NO-O.
+001918     MOVE 'REJECT'                        TO AUD-ACTION-O.
+001920     MOVE 'DUPLICATE ADD FOR ACCOUNT ADDED THIS RUN'
+001922         TO AUD-DESC-O.
+001924     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+001926 2230-EXIT.
+001928     EXIT.
+001930*------------------------------------------------------------------
+001940*  2300-APPLY-TO-MASTER  --  THE TRANSACTION KEY MATCHES THE
+001930*  CURRENT MASTER RECORD.  APPLY CHANGE/DELETE/DUPLICATE-ADD.
+001940*------------------------------------------------------------------
+001950 2300-APPLY-TO-MASTER.
+001960     EVALUATE TRUE
+001970         WHEN TRAN-CHANGE OF TRAN-SORTED-REC
+001980             PERFORM 2310-APPLY-CHANGE THRU 2310-EXIT
+001990             PERFORM 1200-READ-TRAN THRU 1200-EXIT
+002000         WHEN TRAN-DELETE OF TRAN-SORTED-REC
+002010             PERFORM 2320-APPLY-DELETE THRU 2320-EXIT
+002020             PERFORM 1100-READ-MASTER THRU 1100-EXIT
+002030             PERFORM 1200-READ-TRAN THRU 1200-EXIT
+002040         WHEN OTHER
+002050             PERFORM 2330-REJECT-DUP-ADD THRU 2330-EXIT
+002060             PERFORM 1200-READ-TRAN THRU 1200-EXIT
+002070     END-EVALUATE.
+002080 2300-EXIT.
+002090     EXIT.
+002100*------------------------------------------------------------------
+002110*  2310-APPLY-CHANGE  --  OVERLAY ANY FIELD SUPPLIED ON THE
+002120*  TRANSACTION (NON-SPACE/NON-ZERO) ONTO THE MASTER RECORD STILL
+002130*  HELD IN THE ACCT-FIELDS BUFFER.  THE RECORD IS NOT WRITTEN
+002140*  UNTIL 2100-COPY-MASTER ADVANCES PAST THIS KEY, SO SEVERAL
+002150*  CHANGE TRANSACTIONS FOR THE SAME ACCOUNT MAY BE APPLIED IN
+002160*  SEQUENCE.
+002170*------------------------------------------------------------------
+002180 2310-APPLY-CHANGE.
+002190     IF TRAN-LAST-NAME OF TRAN-SORTED-REC NOT = SPACES
+002200         MOVE TRAN-LAST-NAME OF TRAN-SORTED-REC
+002210             TO LAST-NAME OF ACCT-FIELDS
+002220     END-IF.
+002230     IF TRAN-FIRST-NAME OF TRAN-SORTED-REC NOT = SPACES
+002240         MOVE TRAN-FIRST-NAME OF TRAN-SORTED-REC
+002250             TO FIRST-NAME OF ACCT-FIELDS
+002260     END-IF.
+002270     IF TRAN-STREET-ADDR OF TRAN-SORTED-REC NOT = SPACES
+002280         MOVE TRAN-STREET-ADDR OF TRAN-SORTED-REC
+002290             TO STREET-ADDR OF ACCT-FIELDS
+002300     END-IF.
+002310     IF TRAN-CITY-COUNTY OF TRAN-SORTED-REC NOT = SPACES
+002320         MOVE TRAN-CITY-COUNTY OF TRAN-SORTED-REC
+002330             TO CITY-COUNTY OF ACCT-FIELDS
+002340     END-IF.
+002350     IF TRAN-USA-STATE OF TRAN-SORTED-REC NOT = SPACES
+002360         MOVE TRAN-USA-STATE OF TRAN-SORTED-REC
+002370             TO USA-STATE OF ACCT-FIELDS
+002380     END-IF.
+002390     IF TRAN-ACCT-LIMIT OF TRAN-SORTED-REC NOT = ZERO
+002400         MOVE TRAN-ACCT-LIMIT OF TRAN-SORTED-REC
+002410             TO ACCT-LIMIT OF ACCT-FIELDS
+002420     END-IF.
+002430     IF TRAN-ACCT-BALANCE OF TRAN-SORTED-REC NOT = ZERO
+002440         MOVE TRAN-ACCT-BALANCE OF TRAN-SORTED-REC
+002450             TO ACCT-BALANCE OF ACCT-FIELDS
+002460     END-IF.
+002462     IF TRAN-ACCT-STATUS OF TRAN-SORTED-REC NOT = SPACES
+002464         MOVE TRAN-ACCT-STATUS OF TRAN-SORTED-REC
+002466             TO ACCT-STATUS OF ACCT-FIELDS
+002468     END-IF.
+002470     IF TRAN-COMMENTS OF TRAN-SORTED-REC NOT = SPACES
+002480         MOVE TRAN-COMMENTS OF TRAN-SORTED-REC
+002490             TO COMMENTS OF ACCT-FIELDS
+002500     END-IF.
+002510     ADD 1 TO WS-CHANGE-COUNT.
+002520     MOVE ACCT-NO OF ACCT-FIELDS TO AUD-ACCT-NO-O.
+002530     MOVE 'CHANGE'                TO AUD-ACTION-O.
+002540     MOVE 'FIELDS UPDATED FROM TRANSACTION'
+002550         TO AUD-DESC-O.
+002560     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+002570 2310-EXIT.
+002580     EXIT.
+002590 2320-APPLY-DELETE.
+002600     ADD 1 TO WS-DELETE-COUNT.
+002610     MOVE ACCT-NO OF ACCT-FIELDS TO AUD-ACCT-NO-O.
+002620     MOVE 'DELETE'                TO AUD-ACTION-O.
+002630     MOVE 'ACCOUNT REMOVED FROM MASTER'
+002640         TO AUD-DESC-O.
+002650     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+002660 2320-EXIT.
+002670     EXIT.
+002680 2330-REJECT-DUP-ADD.
+002690     ADD 1 TO WS-REJECT-COUNT.
+002700     MOVE ACCT-NO OF ACCT-FIELDS TO AUD-ACCT-NO-O.
+002710     MOVE 'REJECT'                TO AUD-ACTION-O.
+002720     MOVE 'ADD TXN FOR ACCOUNT THAT ALREADY EXISTS'
+002730         TO AUD-DESC-O.
+002740     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+002750 2330-EXIT.
+002760     EXIT.
+002770*------------------------------------------------------------------
+002780*  9100-WRITE-AUDIT  --  WRITE ONE LINE OF THE AUDIT TRAIL.
+002790*------------------------------------------------------------------
+002800 9100-WRITE-AUDIT.
+002810     WRITE AUDIT-REC.
+002820 9100-EXIT.
+002830     EXIT.
+002840*------------------------------------------------------------------
+002850*  9000-TERMINATE  --  CLOSE FILES AND END THE RUN.
+002860*------------------------------------------------------------------
+002870 9000-TERMINATE.
+002880     CLOSE OLD-MASTER.
+002890     CLOSE NEW-MASTER.
+002900     CLOSE TRAN-SORTED.
+002910     CLOSE AUDIT-LINE.
+002920 9000-EXIT.
+002930     EXIT.
