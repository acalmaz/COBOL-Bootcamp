@@ -1,7 +1,37 @@
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    ODEV1
-       AUTHOR.        Melih Çalmaz
+       PROGRAM-ID.    ODEV1.
+       AUTHOR.        Melih Çalmaz.
+      *--------------------
+      *MODIFICATION HISTORY
+      *--------------------
+      *08/09/26  MC  Added USA-STATE/LAST-NAME sort with state
+      *              subtotals and a grand total (credit risk is
+      *              now managed by state).
+      *08/09/26  MC  Added an available-credit column to PRINT-REC
+      *              and rolled it into the state/grand totals.
+      *08/09/26  MC  Added a validation pass (SORT INPUT PROCEDURE)
+      *              that rejects blank account numbers, invalid
+      *              packed-decimal limit/balance fields and
+      *              negative limits to REJECT-LINE with a reason
+      *              code instead of printing them.
+      *08/09/26  MC  Added a checkpoint/restart parameter to the
+      *              ACCT-REC read loop so a re-run can skip past
+      *              records already reported on instead of starting
+      *              the whole file over.
+      *08/09/26  MC  ACCT-REC is now a keyed (VSAM KSDS) file on
+      *              ACCT-NO; this program still reads it
+      *              sequentially, so no procedure logic changed.
+      *08/09/26  MC  Added a comma-delimited EXTRACT-LINE output,
+      *              written from the same ACCT-REC read loop, for
+      *              the data warehouse feed.
+      *08/09/26  MC  RESERVED is now ACCT-STATUS; closed accounts are
+      *              left off the main report/extract and listed on
+      *              their own closed-accounts page instead.
+      *08/09/26  MC  PRINT-LINE is now assigned to a dataset name
+      *              built from today's date, so each day's run gets
+      *              its own dated archive copy of the report instead
+      *              of overwriting yesterday's.
       *--------------------
        ENVIRONMENT DIVISION.
       *Aşağıdaki satır, programın girdi ve çıktıları bölümünün başlangıcını belirtir.
@@ -10,8 +40,17 @@
        FILE-CONTROL.
       *14. satırda, "PRINT-LINE" adlı bir dosya seçilir ve "PRTLINE" adıyla atar.
       *15. satırda, "ACCT-REC" adlı bir dosya seçilir ve "ACCTREC" adıyla atar.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+      *PRINT-LINE, her çalıştırmada WS-PRINT-LINE-NAME'in taşıdığı
+      *tarihli veri seti adına (bir GDG'nin bir sonraki kuşağına
+      *karşılık gelen) açılır; böylece bir önceki günün raporunun
+      *üzerine yazılmaz.
+           SELECT PRINT-LINE ASSIGN TO WS-PRINT-LINE-NAME.
+      *ACCT-REC, ACCT-NO üzerinde anahtarlanmış bir VSAM KSDS'tir;
+      *bu program kaydı hâlâ sırayla (ACCESS SEQUENTIAL) okur.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS ACCT-NO OF ACCT-FIELDS.
       *SELECT yan tümcesi dahili bir dosya adı oluşturur.
       *ASSIGN yan tümcesi, harici bir veri kaynağı için bir ad oluşturur,
       *z/OS tarafından kullanılan JCL DDNAME ile ilişkilidir.
@@ -19,6 +58,20 @@
       *burada &SYSUID. z/OS kullanıcı kimliğiniz anlamına gelir.
       *Örneğin. kullanıcı kimliğiniz Z95625 ise,
       *ACTREC için kullanılan veri seti Z95625.DATA'dır.
+      *SORT-WORK, USA-STATE ve LAST-NAME sırasına göre ACCT-REC'i
+      *sıralamak için kullanılan geçici bir sort çalışma dosyasıdır.
+           SELECT SORT-WORK  ASSIGN TO SORTWK.
+      *REJECT-LINE, doğrulamadan geçemeyen ACCT-REC kayıtlarının
+      *ret nedeniyle birlikte listelendiği dosyadır.
+           SELECT REJECT-LINE ASSIGN TO REJLINE.
+      *CHECKPOINT-FILE, her N kayıtta bir en son başarıyla yazılan
+      *ACCT-NO ve o ana kadar işlenen kayıt sayısını tutar; bir
+      *sonraki çalıştırma, RESTART-PARM 'Y' ise buradan kaldığı
+      *yerden devam eder.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPNTF.
+      *EXTRACT-LINE, her raporlanan ACCT-REC kaydı için virgülle
+      *ayrılmış bir satır yazılan, veri ambarına beslenen dosyadır.
+           SELECT EXTRACT-LINE ASSIGN TO EXTRLINE.
        DATA DIVISION.
       *-------------
        FILE SECTION.
@@ -32,82 +85,440 @@
            05  ACCT-NO-O      PIC X(8).
            05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
            05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+      *AVAIL-CREDIT-O, ACCT-LIMIT eksi ACCT-BALANCE'tır; limitin
+      *altında kalan (negatif) bir bakiye farkı gösterilebilmesi
+      *için işaretli (floating minus) bir edited picture kullanılır.
+           05  AVAIL-CREDIT-O PIC $$,$$$,$$9.99-.
       *36. Satır,"LAST-NAME-O" adlı bir alan tanımlar. Bu alan, 20 karakter uzunluğundadır.
            05  LAST-NAME-O    PIC X(20).
            05  FIRST-NAME-O   PIC X(15).
            05  COMMENTS-O     PIC X(50).
       *05 seviyesi 01 seviyesinden düşük olduğu için tüm değişkenler PRINT-REC'e aittir.
+      *STATE-HEAD-REC, bir state bloğu başladığında basılan başlık satırıdır.
+       01  STATE-HEAD-REC.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(13) VALUE 'USA-STATE -- '.
+           05  SH-STATE       PIC X(15).
+           05  FILLER         PIC X(85) VALUE SPACES.
+      *STATE-TOTAL-REC, bir state bloğu bittiğinde basılan ara toplam satırıdır.
+      *ST-LIMIT-O/ST-BALANCE-O/ST-AVAIL-O kullanır 9 haneli bir edited
+      *picture, çünkü topladıkları STATE-LIMIT-TOTAL/STATE-BALANCE-
+      *TOTAL/STATE-AVAIL-TOTAL alanları taşma olmaması için PIC
+      *S9(9)V99 COMP-3 olarak tanımlanmıştır; tek bir ACCT-LIMIT/
+      *ACCT-BALANCE'ın 7 haneli picture'ı burada yetersiz kalır.
+       01  STATE-TOTAL-REC.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  ST-LABEL       PIC X(22) VALUE 'STATE TOTAL..........'.
+           05  ST-LIMIT-O     PIC $$$$,$$$,$$9.99.
+           05  ST-BALANCE-O   PIC $$$$,$$$,$$9.99.
+           05  ST-AVAIL-O     PIC $$$$,$$$,$$9.99-.
+           05  FILLER         PIC X(41) VALUE SPACES.
+      *GRAND-TOTAL-REC, dosyanın sonunda basılan genel toplam satırıdır.
+      *GT-LIMIT-O/GT-BALANCE-O/GT-AVAIL-O, ST- alanlarıyla aynı
+      *nedenle 9 haneli bir edited picture kullanır.
+       01  GRAND-TOTAL-REC.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  GT-LABEL       PIC X(22) VALUE 'GRAND TOTAL..........'.
+           05  GT-LIMIT-O     PIC $$$$,$$$,$$9.99.
+           05  GT-BALANCE-O   PIC $$$$,$$$,$$9.99.
+           05  GT-AVAIL-O     PIC $$$$,$$$,$$9.99-.
+           05  FILLER         PIC X(41) VALUE SPACES.
+      *CLOSED-HEAD-REC, kapalı hesap sayfasının başlığıdır; bu
+      *sayfa ana rapordan önce, VALIDATE-AND-RELEASE doğrulama
+      *sırasında ilk kapalı hesap bulunduğunda basılır.
+       01  CLOSED-HEAD-REC.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  CH-LABEL       PIC X(20) VALUE 'CLOSED ACCOUNTS -- '.
+           05  FILLER         PIC X(105) VALUE SPACES.
+      *CLOSED-DETAIL-REC, kapalı hesap sayfasındaki her bir hesap
+      *için basılan satırdır.
+       01  CLOSED-DETAIL-REC.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  CL-ACCT-NO-O   PIC X(8).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  CL-LAST-NAME-O PIC X(20).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  CL-FIRST-NAME-O PIC X(15).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  CL-BALANCE-O   PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(65) VALUE SPACES.
+      *REJECT-REC, REJECT-LINE dosyasına yazılan ret satırıdır.
+       FD  REJECT-LINE RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-ACCT-NO-O  PIC X(8).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  REJ-CODE-O     PIC X(2).
+           05  FILLER         PIC X(2)  VALUE SPACES.
+           05  REJ-REASON-O   PIC X(35).
+      *CHECKPOINT-REC, CHECKPOINT-FILE'a N kayıtta bir yazılan
+      *kontrol noktası kaydıdır: o ana kadar basılan son ACCT-NO
+      *ve o ana kadar işlenen toplam kayıt sayısı.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-ACCT-NO-O PIC X(8).
+           05  CKPT-COUNT-O   PIC 9(7).
+      *EXTRACT-REC, veri ambarı yüklemesi için ACCT-NO, ACCT-LIMIT,
+      *ACCT-BALANCE, LAST-NAME, FIRST-NAME ve CLIENT-ADDR alanlarını
+      *virgülle ayırarak taşıyan sabit genişlikli bir kayıttır.
+       FD  EXTRACT-LINE RECORDING MODE F.
+       01  EXTRACT-REC.
+           05  EXT-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(1)   VALUE ','.
+           05  EXT-ACCT-LIMIT-O   PIC -(7)9.99.
+           05  FILLER             PIC X(1)   VALUE ','.
+           05  EXT-ACCT-BALANCE-O PIC -(7)9.99.
+           05  FILLER             PIC X(1)   VALUE ','.
+           05  EXT-LAST-NAME-O    PIC X(20).
+           05  FILLER             PIC X(1)   VALUE ','.
+           05  EXT-FIRST-NAME-O   PIC X(15).
+           05  FILLER             PIC X(1)   VALUE ','.
+           05  EXT-STREET-ADDR-O  PIC X(25).
+           05  FILLER             PIC X(1)   VALUE ','.
+           05  EXT-CITY-COUNTY-O  PIC X(20).
+           05  FILLER             PIC X(1)   VALUE ','.
+           05  EXT-USA-STATE-O    PIC X(15).
        FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-      *PIC S9(7)v99 -- yedi hane artı bir işaret hanesi değeri
-      *COMP-3 -- paketlenmiş BCD (ikili kodlu ondalık) gösterimi
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTFLD.
+      *SD SORT-WORK, ACCT-REC'i USA-STATE ve LAST-NAME'e göre
+      *sıralamak için kullanılan sort çalışma kaydıdır. Alt alan
+      *adları ACCT-FIELDS ile aynıdır (COPY ... REPLACING), bu
+      *yüzden PROCEDURE DIVISION'da "OF SORT-FIELDS" ile nitelenir.
+       SD  SORT-WORK.
+           COPY ACCTFLD REPLACING ACCT-FIELDS BY SORT-FIELDS.
       *
       *59.satır, "LASTREC" adlı bir alan tanımlar. Bu alan, "SPACE" değeriyle başlatılan bir karakter alanıdır.
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 FIRST-STATE-SW    PIC X VALUE 'Y'.
+         05 READ-EOF-SW       PIC X VALUE SPACE.
+         05 VALID-RECORD-SW   PIC X VALUE SPACE.
+             88  RECORD-VALID          VALUE 'Y'.
+      *REJECT-FIELDS, doğrulamadan geçemeyen bir kaydın ret kodunu,
+      *ret nedenini ve toplam ret sayısını tutar.
+       01 REJECT-FIELDS.
+         05 REJECT-CODE       PIC X(2).
+         05 REJECT-REASON     PIC X(35).
+         05 REJECT-COUNT      PIC 9(7) COMP VALUE 0.
+      *STATE-BREAK-FIELDS, state kırılımı (control break) için
+      *önceki state değerini ve o state'e ait ara toplamları tutar.
+       01 STATE-BREAK-FIELDS.
+         05 PREV-STATE        PIC X(15).
+         05 STATE-LIMIT-TOTAL   PIC S9(9)V99 COMP-3 VALUE 0.
+         05 STATE-BALANCE-TOTAL PIC S9(9)V99 COMP-3 VALUE 0.
+         05 STATE-AVAIL-TOTAL   PIC S9(9)V99 COMP-3 VALUE 0.
+      *GRAND-TOTAL-FIELDS, tüm dosya için genel toplamları tutar.
+       01 GRAND-TOTAL-FIELDS.
+         05 GRAND-LIMIT-TOTAL   PIC S9(9)V99 COMP-3 VALUE 0.
+         05 GRAND-BALANCE-TOTAL PIC S9(9)V99 COMP-3 VALUE 0.
+         05 GRAND-AVAIL-TOTAL   PIC S9(9)V99 COMP-3 VALUE 0.
+      *AVAIL-CREDIT-FIELDS, her kayıt için anlık kullanılabilir
+      *kredi (ACCT-LIMIT eksi ACCT-BALANCE) hesabında kullanılır.
+       01 AVAIL-CREDIT-FIELDS.
+         05 AVAIL-CREDIT        PIC S9(7)V99 COMP-3.
+      *CLOSED-ACCT-FIELDS, kapalı hesap sayfasının ilk satır
+      *anahtarını ve kaç kapalı hesap listelendiğini tutar.
+       01 CLOSED-ACCT-FIELDS.
+         05 FIRST-CLOSED-SW    PIC X VALUE 'Y'.
+         05 CLOSED-COUNT       PIC 9(7) COMP VALUE 0.
+      *ARCHIVE-DATE-FIELDS, PRINT-LINE'ın bugünün tarihiyle
+      *kuşaklanmış (GDG benzeri) veri seti adını oluşturmakta
+      *kullanılır. WS-RUN-DATE, YYMMDD (6 hane) biçimindedir, çünkü
+      *bir MVS veri seti niteleyicisi (qualifier) en fazla 8 karakter
+      *olabilir; "D" önekiyle birlikte 7 karakter tutar.
+       01 ARCHIVE-DATE-FIELDS.
+         05 WS-RUN-DATE         PIC 9(6).
+         05 WS-PRINT-LINE-NAME  PIC X(30).
+      *RESTART-FIELDS, bir önceki çalışmadan kalan CHECKPOINT-FILE
+      *kaydını ve bu çalışmanın restart parametresini tutar.
+       01 RESTART-FIELDS.
+         05 RESTART-PARM       PIC X VALUE SPACE.
+             88  RESTART-REQUESTED    VALUE 'Y'.
+         05 SKIPPING-SW        PIC X VALUE SPACE.
+             88  SKIPPING-RECORDS     VALUE 'Y'.
+         05 CKPT-EOF-SW        PIC X VALUE SPACE.
+         05 RESTART-KEY        PIC X(8)  VALUE SPACES.
+         05 RESTART-COUNT      PIC 9(7)  VALUE 0.
+       77 CHECKPOINT-INTERVAL  PIC 9(5) COMP VALUE 100.
+       77 RECORDS-SINCE-CKPT   PIC 9(5) COMP VALUE 0.
+       77 RECORDS-READ-COUNT   PIC 9(7) COMP VALUE 0.
       *------------------
        PROCEDURE DIVISION.
       *------------------
       *66.satır, "ACCT-REC" adlı dosyanın giriş olarak açılmasını sağlar.
       *67. satır, "PRINT-LINE" adlı dosyanın çıkış olarak açılmasını sağlar.
+      *ACCT-REC artık VALIDATE-AND-RELEASE INPUT PROCEDURE'ü
+      *tarafından açılıp kapatıldığından, OPEN-FILES sadece
+      *PRINT-LINE ve REJECT-LINE'ı açar. RESTART-PARM 'Y' ile
+      *çalıştırılırsa, bir önceki CHECKPOINT-FILE kaydı okunup
+      *ACCT-REC'te nereye kadar atlanacağı belirlenir; bu durumda
+      *PRINT-LINE/REJECT-LINE/EXTRACT-LINE/CHECKPOINT-FILE bir
+      *önceki çalıştırmadan kalanın üzerine yazmamak için OUTPUT
+      *yerine EXTEND ile açılır.
        OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
-      *69. satır, bir sonraki kaydı okuyan bir işlemi başlatır.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           STRING 'Z95625.PRTLINE.D' WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-PRINT-LINE-NAME.
+           PERFORM GET-RESTART-PARM.
+           IF RESTART-REQUESTED
+               PERFORM READ-CHECKPOINT
+           END-IF.
+           IF RESTART-REQUESTED
+               OPEN EXTEND PRINT-LINE
+               OPEN EXTEND REJECT-LINE
+               OPEN EXTEND EXTRACT-LINE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-LINE
+               OPEN OUTPUT REJECT-LINE
+               OPEN OUTPUT EXTRACT-LINE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+      *READ-NEXT-RECORD artık ACCT-REC'i VALIDATE-AND-RELEASE INPUT
+      *PROCEDURE'ü ile okuyup doğrulayarak sıralamaya veren, sonra
+      *sıralanmış kayıtları PRODUCE-REPORT OUTPUT PROCEDURE'üne
+      *veren SORT deyimini çalıştırır.
        READ-NEXT-RECORD.
-           PERFORM READ-RECORD
-      *"LASTREC" 'in 'Y' olmadığı sürece bir döngünün devam etmesini sağlar.
-      * END-PERFORM, döngünün sonunu belirtir.
-      * Döngü bir sonraki satırda PERFORM UNTIL ile başlıyor.
-           PERFORM UNTIL LASTREC = 'Y'
-               PERFORM WRITE-RECORD
-               PERFORM READ-RECORD
-           END-PERFORM
-           .
-      *Bu satır, dosyaların kapatılmasını ve programın sonlanmasını sağlar. 
+           SORT SORT-WORK
+               ON ASCENDING KEY USA-STATE OF SORT-FIELDS
+               ON ASCENDING KEY LAST-NAME OF SORT-FIELDS
+               INPUT PROCEDURE IS VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE IS PRODUCE-REPORT.
+      *Bu satır, dosyaların kapatılmasını ve programın sonlanmasını sağlar.
       *GOBACK programın sonlandığını belirtir.
        CLOSE-STOP.
-           CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE REJECT-LINE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE EXTRACT-LINE.
            GOBACK.
-       READ-RECORD.
+      *GET-RESTART-PARM, JCL SYSIN'den tek karakterlik bir restart
+      *bayrağı okur; 'Y' ise bu çalıştırma restart modundadır.
+       GET-RESTART-PARM.
+           ACCEPT RESTART-PARM.
+      *READ-CHECKPOINT, CHECKPOINT-FILE'ı girdi olarak açıp son
+      *kontrol noktası kaydına ulaşana kadar okur (dosyada birden
+      *fazla kontrol noktası satırı olabileceğinden en sonuncusu
+      *geçerlidir), sonra RESTART-KEY/RESTART-COUNT'u doldurur.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM READ-CHECKPOINT-RECORD.
+           PERFORM SAVE-CHECKPOINT-RECORD UNTIL CKPT-EOF-SW = 'Y'.
+           CLOSE CHECKPOINT-FILE.
+           IF RESTART-KEY NOT = SPACES
+               MOVE 'Y' TO SKIPPING-SW
+           END-IF.
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO CKPT-EOF-SW
+           END-READ.
+       SAVE-CHECKPOINT-RECORD.
+           MOVE CKPT-ACCT-NO-O TO RESTART-KEY.
+           MOVE CKPT-COUNT-O   TO RESTART-COUNT.
+           PERFORM READ-CHECKPOINT-RECORD.
+      *VALIDATE-AND-RELEASE, SORT'un INPUT PROCEDURE'üdür. ACCT-REC'i
+      *kendi açıp okur, her kaydı EDIT-RECORD ile doğrular; geçerli
+      *kayıtları RELEASE ile sıralamaya verir, geçersiz kayıtları ise
+      *ret koduyla birlikte REJECT-LINE'a yazar.
+       VALIDATE-AND-RELEASE.
+           OPEN INPUT ACCT-REC.
+           PERFORM READ-ACCT-RECORD.
+           PERFORM VALIDATE-RECORD UNTIL READ-EOF-SW = 'Y'.
+           IF SKIPPING-RECORDS
+               DISPLAY 'ODEV1 ERROR - RESTART KEY ' RESTART-KEY
+                   ' NOT FOUND IN ACCT-REC, ENTIRE FILE SKIPPED'
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           CLOSE ACCT-REC.
+       READ-ACCT-RECORD.
            READ ACCT-REC
-               AT END MOVE 'Y' TO LASTREC
+               AT END MOVE 'Y' TO READ-EOF-SW
            END-READ.
+      *VALIDATE-RECORD, restart modundayken RESTART-KEY'e ulaşana
+      *kadar kayıtları doğrulamadan/basmadan atlar (bu kayıtlar bir
+      *önceki çalışmada zaten işlenmiştir); ondan sonraki kayıtlar
+      *normal şekilde doğrulanıp sıralamaya verilir ve her
+      *CHECKPOINT-INTERVAL kayıtta bir yeni kontrol noktası yazılır.
+       VALIDATE-RECORD.
+           IF SKIPPING-RECORDS
+               IF ACCT-NO OF ACCT-FIELDS = RESTART-KEY
+                   MOVE 'N' TO SKIPPING-SW
+                   MOVE RESTART-COUNT TO RECORDS-READ-COUNT
+               END-IF
+               PERFORM READ-ACCT-RECORD
+           ELSE
+               PERFORM EDIT-RECORD
+               IF RECORD-VALID
+                   IF ACCT-STATUS-CLOSED OF ACCT-FIELDS
+                       PERFORM WRITE-CLOSED-ACCOUNT
+                   ELSE
+                       RELEASE SORT-FIELDS FROM ACCT-FIELDS
+                       PERFORM WRITE-EXTRACT-RECORD
+                   END-IF
+               ELSE
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF
+               ADD 1 TO RECORDS-READ-COUNT
+               PERFORM WRITE-CHECKPOINT
+               PERFORM READ-ACCT-RECORD
+           END-IF.
+      *WRITE-CHECKPOINT, her CHECKPOINT-INTERVAL kayıtta bir en son
+      *işlenen ACCT-NO ve o ana kadarki toplam kayıt sayısını
+      *CHECKPOINT-FILE'a yazar.
+       WRITE-CHECKPOINT.
+           ADD 1 TO RECORDS-SINCE-CKPT.
+           IF RECORDS-SINCE-CKPT >= CHECKPOINT-INTERVAL
+               MOVE 0 TO RECORDS-SINCE-CKPT
+               MOVE ACCT-NO OF ACCT-FIELDS TO CKPT-ACCT-NO-O
+               MOVE RECORDS-READ-COUNT     TO CKPT-COUNT-O
+               WRITE CHECKPOINT-REC
+           END-IF.
+      *EDIT-RECORD, ACCT-NO'nun boş olmadığını, ACCT-LIMIT ve
+      *ACCT-BALANCE'ın geçerli işaretli packed-decimal (COMP-3)
+      *değerler olduğunu ve ACCT-LIMIT'in negatif olmadığını
+      *denetler.
+       EDIT-RECORD.
+           MOVE SPACE  TO VALID-RECORD-SW.
+           MOVE SPACES TO REJECT-REASON.
+           EVALUATE TRUE
+               WHEN ACCT-NO OF ACCT-FIELDS = SPACES
+                   MOVE '01' TO REJECT-CODE
+                   MOVE 'BLANK ACCOUNT NUMBER' TO REJECT-REASON
+               WHEN ACCT-LIMIT OF ACCT-FIELDS NOT NUMERIC
+                   MOVE '02' TO REJECT-CODE
+                   MOVE 'INVALID ACCT-LIMIT PACKED FIELD'
+                       TO REJECT-REASON
+               WHEN ACCT-BALANCE OF ACCT-FIELDS NOT NUMERIC
+                   MOVE '03' TO REJECT-CODE
+                   MOVE 'INVALID ACCT-BALANCE PACKED FIELD'
+                       TO REJECT-REASON
+               WHEN ACCT-LIMIT OF ACCT-FIELDS < 0
+                   MOVE '04' TO REJECT-CODE
+                   MOVE 'NEGATIVE ACCT-LIMIT' TO REJECT-REASON
+               WHEN OTHER
+                   MOVE 'Y' TO VALID-RECORD-SW
+           END-EVALUATE.
+       WRITE-REJECT-RECORD.
+           MOVE SPACES              TO REJECT-REC.
+           MOVE ACCT-NO OF ACCT-FIELDS TO REJ-ACCT-NO-O.
+           MOVE REJECT-CODE         TO REJ-CODE-O.
+           MOVE REJECT-REASON       TO REJ-REASON-O.
+           WRITE REJECT-REC.
+           ADD 1 TO REJECT-COUNT.
+      *WRITE-CLOSED-ACCOUNT, kapalı (ACCT-STATUS-CLOSED) bir hesabı
+      *ana rapordan ve EXTRACT-LINE'dan çıkarıp, kapalı hesap
+      *sayfasına yazar. Bu sayfa ilk kapalı hesapta bir kez
+      *başlıkla açılır. Restart modunda bu başlık, bir önceki
+      *çalışmanın sayfasına eklenen bir devam sayfası olduğunu
+      *belirtecek şekilde değiştirilir.
+       WRITE-CLOSED-ACCOUNT.
+           IF FIRST-CLOSED-SW = 'Y'
+               MOVE 'N' TO FIRST-CLOSED-SW
+               IF RESTART-REQUESTED
+                   MOVE 'CLOSED ACCTS CONT --' TO CH-LABEL
+               END-IF
+               WRITE PRINT-REC FROM CLOSED-HEAD-REC
+           END-IF.
+           MOVE SPACES                      TO CLOSED-DETAIL-REC.
+           MOVE ACCT-NO OF ACCT-FIELDS      TO CL-ACCT-NO-O.
+           MOVE LAST-NAME OF ACCT-FIELDS    TO CL-LAST-NAME-O.
+           MOVE FIRST-NAME OF ACCT-FIELDS   TO CL-FIRST-NAME-O.
+           MOVE ACCT-BALANCE OF ACCT-FIELDS TO CL-BALANCE-O.
+           WRITE PRINT-REC FROM CLOSED-DETAIL-REC.
+           ADD 1 TO CLOSED-COUNT.
+      *WRITE-EXTRACT-RECORD, raporlanan her kayıt için ACCT-NO,
+      *ACCT-LIMIT, ACCT-BALANCE, LAST-NAME, FIRST-NAME ve
+      *CLIENT-ADDR'ı virgülle ayrılmış olarak EXTRACT-LINE'a yazar.
+       WRITE-EXTRACT-RECORD.
+           MOVE ACCT-NO OF ACCT-FIELDS      TO EXT-ACCT-NO-O.
+           MOVE ACCT-LIMIT OF ACCT-FIELDS   TO EXT-ACCT-LIMIT-O.
+           MOVE ACCT-BALANCE OF ACCT-FIELDS TO EXT-ACCT-BALANCE-O.
+           MOVE LAST-NAME OF ACCT-FIELDS    TO EXT-LAST-NAME-O.
+           MOVE FIRST-NAME OF ACCT-FIELDS   TO EXT-FIRST-NAME-O.
+           MOVE STREET-ADDR OF ACCT-FIELDS  TO EXT-STREET-ADDR-O.
+           MOVE CITY-COUNTY OF ACCT-FIELDS  TO EXT-CITY-COUNTY-O.
+           MOVE USA-STATE OF ACCT-FIELDS    TO EXT-USA-STATE-O.
+           WRITE EXTRACT-REC.
+      *PRODUCE-REPORT, SORT'un OUTPUT PROCEDURE'üdür. Sıralanmış her
+      *kaydı RETURN ile alır, state kırılımlarını tespit edip başlık
+      *ve ara toplam satırlarını basar, son kayıttan sonra da genel
+      *toplamı basar.
+       PRODUCE-REPORT.
+           PERFORM RETURN-SORTED-RECORD
+           PERFORM PROCESS-SORTED-RECORD UNTIL LASTREC = 'Y'
+           IF FIRST-STATE-SW NOT = 'Y'
+               PERFORM WRITE-STATE-TOTAL
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL
+           .
+       RETURN-SORTED-RECORD.
+           RETURN SORT-WORK
+               AT END MOVE 'Y' TO LASTREC
+           END-RETURN.
+       PROCESS-SORTED-RECORD.
+           IF FIRST-STATE-SW = 'Y'
+               MOVE 'N' TO FIRST-STATE-SW
+               MOVE USA-STATE OF SORT-FIELDS TO PREV-STATE
+               PERFORM WRITE-STATE-HEADING
+           ELSE
+               IF USA-STATE OF SORT-FIELDS NOT = PREV-STATE
+                   PERFORM WRITE-STATE-TOTAL
+                   MOVE USA-STATE OF SORT-FIELDS TO PREV-STATE
+                   PERFORM WRITE-STATE-HEADING
+               END-IF
+           END-IF
+           PERFORM WRITE-RECORD
+           PERFORM RETURN-SORTED-RECORD
+           .
+       WRITE-STATE-HEADING.
+           MOVE SPACES       TO STATE-HEAD-REC.
+           MOVE PREV-STATE   TO SH-STATE.
+           WRITE PRINT-REC FROM STATE-HEAD-REC.
+           MOVE 0 TO STATE-LIMIT-TOTAL.
+           MOVE 0 TO STATE-BALANCE-TOTAL.
+           MOVE 0 TO STATE-AVAIL-TOTAL.
+      *WRITE-STATE-TOTAL, restart modunda yalnızca checkpoint'ten
+      *sonraki kayıtları topladığından, bu durumda etiketini
+      *kısmi bir toplam olduğunu belirtecek şekilde değiştirir.
+       WRITE-STATE-TOTAL.
+           IF RESTART-REQUESTED
+               MOVE 'STATE PARTIAL (RESTRT)' TO ST-LABEL
+           END-IF.
+           MOVE STATE-LIMIT-TOTAL   TO ST-LIMIT-O.
+           MOVE STATE-BALANCE-TOTAL TO ST-BALANCE-O.
+           MOVE STATE-AVAIL-TOTAL   TO ST-AVAIL-O.
+           WRITE PRINT-REC FROM STATE-TOTAL-REC.
+      *WRITE-GRAND-TOTAL, CLOSE-STOP dosyayı kapatmadan önce PRINT-LINE
+      *üzerine basılan son, portföy düzeyindeki toplam satırıdır.
+      *Restart modunda bu toplam yalnızca checkpoint'ten sonra
+      *yeniden işlenen kayıtları kapsar; bir önceki çalışmanın
+      *GRAND TOTAL'ı ile toplanmadığından etiketi kısmi bir toplam
+      *olduğunu belirtecek şekilde değiştirilir, aksi halde aynı
+      *dosyada birbirinden ayırt edilemeyen iki "GRAND TOTAL"
+      *satırı görünürdü.
+       WRITE-GRAND-TOTAL.
+           IF RESTART-REQUESTED
+               MOVE 'PARTIAL TOTAL (RESTRT)' TO GT-LABEL
+           END-IF.
+           MOVE GRAND-LIMIT-TOTAL   TO GT-LIMIT-O.
+           MOVE GRAND-BALANCE-TOTAL TO GT-BALANCE-O.
+           MOVE GRAND-AVAIL-TOTAL   TO GT-AVAIL-O.
+           WRITE PRINT-REC FROM GRAND-TOTAL-REC.
       *
        WRITE-RECORD.
-           MOVE ACCT-NO      TO  ACCT-NO-O.
-           MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
-           MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
-           MOVE LAST-NAME    TO  LAST-NAME-O.
-           MOVE FIRST-NAME   TO  FIRST-NAME-O.
-           MOVE COMMENTS     TO  COMMENTS-O.
+           MOVE ACCT-NO OF SORT-FIELDS      TO  ACCT-NO-O.
+           MOVE ACCT-LIMIT OF SORT-FIELDS   TO  ACCT-LIMIT-O.
+           MOVE ACCT-BALANCE OF SORT-FIELDS TO  ACCT-BALANCE-O.
+           COMPUTE AVAIL-CREDIT = ACCT-LIMIT OF SORT-FIELDS
+                                - ACCT-BALANCE OF SORT-FIELDS.
+           MOVE AVAIL-CREDIT                TO  AVAIL-CREDIT-O.
+           MOVE LAST-NAME OF SORT-FIELDS    TO  LAST-NAME-O.
+           MOVE FIRST-NAME OF SORT-FIELDS   TO  FIRST-NAME-O.
+           MOVE COMMENTS OF SORT-FIELDS     TO  COMMENTS-O.
            WRITE PRINT-REC.
-      *READ-RECORD.: Bu bölüm, bir kaydı okumak için ACCT-REC dosyasını okur.
-      *READ ACCT-REC: ACCT-REC dosyasından bir kaydı okur.
-      *AT END: Dosyanın sonuna gelindiğinde gerçekleşecek olan bir kontrol noktasını belirtir.
-      *MOVE 'Y' TO LASTREC: Dosyanın sonuna gelindiğinde, LASTREC değişkenine 'Y' atanır. 
-      *Bu, döngünün sonlanmasını sağlayacak bir kontrol mekanizmasıdır.
-      *END-READ.: Dosya okuma işlemini sonlandırır.
-      *WRITE-RECORD.: Bu bölüm, bir kaydı PRINT-LINE dosyasına yazmak için kullanılır.
-      *MOVE ACCT-NO TO ACCT-NO-O: ACCT-NO alanının değeri ACCT-NO-O alanına taşınır.
-      *MOVE ACCT-LIMIT TO ACCT-LIMIT-O: ACCT-LIMIT alanının değeri ACCT-LIMIT-O alanına taşınır.
-      *MOVE ACCT-BALANCE TO ACCT-BALANCE-O: ACCT-BALANCE alanının değeri ACCT-BALANCE-O alanına taşınır.
-      *MOVE LAST-NAME TO LAST-NAME-O: LAST-NAME alanının değeri LAST-NAME-O alanına taşınır.
-      *MOVE FIRST-NAME TO FIRST-NAME-O: FIRST-NAME alanının değeri FIRST-NAME-O alanına taşınır.
-      *MOVE COMMENTS TO COMMENTS-O: COMMENTS alanının değeri COMMENTS-O alanına taşınır.
-      *WRITE PRINT-REC.: PRINT-REC yapısındaki kaydı PRINT-LINE dosyasına yazmak için kullanılır.
-      *Bu bölümler, ACCT-REC dosyasından bir kaydı okuyarak ilgili alanları PRINT-LINE dosyasına yazan bir döngüyü temsil eder. 
-      *Döngü, dosyanın sonuna gelindiğinde sonlanır.
+           ADD ACCT-LIMIT OF SORT-FIELDS   TO STATE-LIMIT-TOTAL
+                                               GRAND-LIMIT-TOTAL.
+           ADD ACCT-BALANCE OF SORT-FIELDS TO STATE-BALANCE-TOTAL
+                                               GRAND-BALANCE-TOTAL.
+           ADD AVAIL-CREDIT                TO STATE-AVAIL-TOTAL
+                                               GRAND-AVAIL-TOTAL.
