@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------
+      *  TRANFLD - Shared daily transaction record layout, keyed
+      *  by TRAN-ACCT-NO, used to add/change/delete accounts on
+      *  the Z95625.DATA account master.
+      *-----------------------------------------------------------
+       01  TRAN-FIELDS.
+           05  TRAN-ACCT-NO       PIC X(8).
+           05  TRAN-CODE          PIC X(1).
+               88  TRAN-ADD               VALUE 'A'.
+               88  TRAN-CHANGE            VALUE 'C'.
+               88  TRAN-DELETE            VALUE 'D'.
+           05  TRAN-LAST-NAME     PIC X(20).
+           05  TRAN-FIRST-NAME    PIC X(15).
+           05  TRAN-CLIENT-ADDR.
+               10  TRAN-STREET-ADDR  PIC X(25).
+               10  TRAN-CITY-COUNTY  PIC X(20).
+               10  TRAN-USA-STATE    PIC X(15).
+           05  TRAN-ACCT-LIMIT    PIC S9(7)V99 COMP-3.
+           05  TRAN-ACCT-BALANCE  PIC S9(7)V99 COMP-3.
+           05  TRAN-ACCT-STATUS   PIC X(1).
+               88  TRAN-STATUS-ACTIVE      VALUE 'A'.
+               88  TRAN-STATUS-CLOSED      VALUE 'C'.
+               88  TRAN-STATUS-FROZEN      VALUE 'F'.
+           05  TRAN-COMMENTS      PIC X(50).
