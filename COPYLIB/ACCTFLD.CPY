@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------
+      *  ACCTFLD - Shared account master record layout.
+      *  COPY'd into the FD for ACCT-REC by every program that
+      *  reads or writes the Z95625.DATA account master.
+      *-----------------------------------------------------------
+       01  ACCT-FIELDS.
+           05  ACCT-NO            PIC X(8).
+           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+      *PIC S9(7)v99 -- yedi hane artı bir işaret hanesi değeri
+      *COMP-3 -- paketlenmiş BCD (ikili kodlu ondalık) gösterimi
+           05  LAST-NAME          PIC X(20).
+           05  FIRST-NAME         PIC X(15).
+           05  CLIENT-ADDR.
+               10  STREET-ADDR    PIC X(25).
+               10  CITY-COUNTY    PIC X(20).
+               10  USA-STATE      PIC X(15).
+      *ACCT-STATUS-FIELDS replaces the old 7-byte RESERVED filler.
+      *ACCT-STATUS is set by the maintenance process (ODEV3); ODEV1
+      *skips closed accounts from the main report and lists them on
+      *a separate closed-accounts page.
+           05  ACCT-STATUS-FIELDS.
+               10  ACCT-STATUS    PIC X(1) VALUE 'A'.
+                   88  ACCT-STATUS-ACTIVE   VALUE 'A'.
+                   88  ACCT-STATUS-CLOSED   VALUE 'C'.
+                   88  ACCT-STATUS-FROZEN   VALUE 'F'.
+               10  FILLER         PIC X(6).
+           05  COMMENTS           PIC X(50).
