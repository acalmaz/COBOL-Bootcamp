@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000110*----------------------------------------------------------------*
+000120 PROGRAM-ID.    ODEV4.
+000130 AUTHOR.        MELIH CALMAZ.
+000140 INSTALLATION.  Z95625 BATCH SYSTEMS.
+000150 DATE-WRITTEN.  08/09/2026.
+000160 DATE-COMPILED.
+000170*----------------------------------------------------------------*
+000180*  MODIFICATION HISTORY                                          *
+000190*----------------------------------------------------------------*
+000200*  DATE       INIT  DESCRIPTION                                  *
+000210*  08/09/26   MC    INITIAL VERSION.  SINGLE-ACCOUNT INQUIRY      *
+000220*                    AGAINST THE ACCT-REC KSDS, ADDED ALONGSIDE   *
+000230*                    THE ACCT-NO KEY CONVERSION SO A TELLER CAN   *
+000240*                    LOOK UP ONE ACCOUNT WITHOUT READING THE      *
+000250*                    WHOLE FILE.                                 *
+000260*----------------------------------------------------------------*
+000270*  THIS PROGRAM ACCEPTS ONE ACCOUNT NUMBER FROM SYSIN, READS THE  *
+000280*  MATCHING RECORD DIRECTLY FROM THE ACCT-REC KSDS BY KEY, AND    *
+000290*  PRINTS ITS FULL ACCT-FIELDS RECORD (INCLUDING THE ADDRESS).    *
+000300*  IF NO ACCOUNT EXISTS FOR THE KEY GIVEN, A NOT-FOUND LINE IS    *
+000310*  PRINTED INSTEAD.                                               *
+000320*----------------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ACCT-REC   ASSIGN TO ACCTREC
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE  IS RANDOM
+000390         RECORD KEY   IS ACCT-NO.
+000400     SELECT INQ-LINE   ASSIGN TO INQLINE.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  ACCT-REC RECORDING MODE F.
+000440     COPY ACCTFLD.
+000450 FD  INQ-LINE RECORDING MODE F.
+000460 01  INQ-FOUND-REC.
+000470     05  FILLER             PIC X(13) VALUE 'ACCOUNT .... '.
+000480     05  ACCT-NO-O          PIC X(8).
+000490     05  FILLER             PIC X(2)  VALUE SPACES.
+000500     05  LAST-NAME-O        PIC X(20).
+000510     05  FILLER             PIC X(2)  VALUE SPACES.
+000520     05  FIRST-NAME-O       PIC X(15).
+000530     05  FILLER             PIC X(2)  VALUE SPACES.
+000540     05  ACCT-LIMIT-O       PIC $$,$$$,$$9.99.
+000550     05  FILLER             PIC X(2)  VALUE SPACES.
+000560     05  ACCT-BALANCE-O     PIC $$,$$$,$$9.99.
+000570     05  FILLER             PIC X(36) VALUE SPACES.
+000580 01  INQ-ADDR-REC.
+000590     05  FILLER             PIC X(13) VALUE SPACES.
+000600     05  FILLER             PIC X(13) VALUE 'ADDRESS..... '.
+000610     05  STREET-ADDR-O      PIC X(25).
+000620     05  FILLER             PIC X(2)  VALUE SPACES.
+000630     05  CITY-COUNTY-O      PIC X(20).
+000640     05  FILLER             PIC X(2)  VALUE SPACES.
+000650     05  USA-STATE-O        PIC X(15).
+000660     05  FILLER             PIC X(27) VALUE SPACES.
+000670 01  INQ-COMMENT-REC.
+000680     05  FILLER             PIC X(13) VALUE SPACES.
+000690     05  FILLER             PIC X(13) VALUE 'COMMENTS.... '.
+000700     05  COMMENTS-O         PIC X(50).
+000710     05  FILLER             PIC X(21) VALUE SPACES.
+000720 01  INQ-NOTFOUND-REC.
+000730     05  FILLER             PIC X(13) VALUE 'ACCOUNT .... '.
+000740     05  NF-ACCT-NO-O       PIC X(8).
+000750     05  FILLER             PIC X(2)  VALUE SPACES.
+000760     05  FILLER             PIC X(29) VALUE
+000770         'NOT FOUND ON ACCOUNT MASTER'.
+000780     05  FILLER             PIC X(45) VALUE SPACES.
+000790 WORKING-STORAGE SECTION.
+000800 01  WS-INQUIRY-KEY         PIC X(8).
+000810 01  WS-SWITCHES.
+000820     05  WS-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+000830         88  WS-ACCOUNT-FOUND         VALUE 'Y'.
+000840*------------------------------------------------------------------
+000850 PROCEDURE DIVISION.
+000860*------------------------------------------------------------------
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890     PERFORM 2000-LOOKUP-ACCOUNT THRU 2000-EXIT.
+000900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000910     GOBACK.
+000920*------------------------------------------------------------------
+000930*  1000-INITIALIZE  --  OPEN FILES AND ACCEPT THE ACCOUNT NUMBER
+000940*  TO LOOK UP FROM SYSIN.
+000950*------------------------------------------------------------------
+000960 1000-INITIALIZE.
+000970     OPEN INPUT  ACCT-REC.
+000980     OPEN OUTPUT INQ-LINE.
+000990     ACCEPT WS-INQUIRY-KEY.
+001000 1000-EXIT.
+001010     EXIT.
+001020*------------------------------------------------------------------
+001030*  2000-LOOKUP-ACCOUNT  --  READ THE ACCT-REC KSDS DIRECTLY BY KEY
+001040*  AND PRINT WHAT WAS FOUND (OR A NOT-FOUND LINE).
+001050*------------------------------------------------------------------
+001060 2000-LOOKUP-ACCOUNT.
+001070     MOVE WS-INQUIRY-KEY TO ACCT-NO.
+001080     READ ACCT-REC
+001090         INVALID KEY
+001100             MOVE 'N' TO WS-FOUND-SWITCH
+001110         NOT INVALID KEY
+001120             MOVE 'Y' TO WS-FOUND-SWITCH
+001130     END-READ.
+001140     IF WS-ACCOUNT-FOUND
+001150         PERFORM 2100-WRITE-ACCOUNT THRU 2100-EXIT
+001160     ELSE
+001170         PERFORM 2200-WRITE-NOT-FOUND THRU 2200-EXIT
+001180     END-IF.
+001190 2000-EXIT.
+001200     EXIT.
+001210 2100-WRITE-ACCOUNT.
+001220     MOVE SPACES         TO INQ-FOUND-REC.
+001230     MOVE ACCT-NO         TO ACCT-NO-O.
+001240     MOVE LAST-NAME        TO LAST-NAME-O.
+001250     MOVE FIRST-NAME      TO FIRST-NAME-O.
+001260     MOVE ACCT-LIMIT      TO ACCT-LIMIT-O.
+001270     MOVE ACCT-BALANCE    TO ACCT-BALANCE-O.
+001280     WRITE INQ-FOUND-REC.
+001290     MOVE SPACES         TO INQ-ADDR-REC.
+001300     MOVE STREET-ADDR     TO STREET-ADDR-O.
+001310     MOVE CITY-COUNTY     TO CITY-COUNTY-O.
+001320     MOVE USA-STATE       TO USA-STATE-O.
+001330     WRITE INQ-FOUND-REC FROM INQ-ADDR-REC.
+001340     MOVE SPACES         TO INQ-COMMENT-REC.
+001350     MOVE COMMENTS        TO COMMENTS-O.
+001360     WRITE INQ-FOUND-REC FROM INQ-COMMENT-REC.
+001370 2100-EXIT.
+001380     EXIT.
+001390 2200-WRITE-NOT-FOUND.
+001400     MOVE SPACES         TO INQ-NOTFOUND-REC.
+001410     MOVE WS-INQUIRY-KEY  TO NF-ACCT-NO-O.
+001420     WRITE INQ-FOUND-REC FROM INQ-NOTFOUND-REC.
+001430 2200-EXIT.
+001440     EXIT.
+001450*------------------------------------------------------------------
+001460*  9000-TERMINATE  --  CLOSE FILES AND END THE RUN.
+001470*------------------------------------------------------------------
+001480 9000-TERMINATE.
+001490     CLOSE ACCT-REC.
+001500     CLOSE INQ-LINE.
+001510 9000-EXIT.
+001520     EXIT.
